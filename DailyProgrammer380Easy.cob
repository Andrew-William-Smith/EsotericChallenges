@@ -27,18 +27,145 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT EnableWords ASSIGN TO 'data/enable1.txt'
+               COPY "ENABLEWSL.cpy".
+               SELECT SmorseTransactions ASSIGN TO SmorseTransPath
                    ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SmorseReport ASSIGN TO SmorseReportPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT BonusResults ASSIGN TO BonusResultsPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT BonusCheckpoint ASSIGN TO BonusCheckpointPath
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS BonusCheckpointStatus.
+               SELECT SmorseErrorLog ASSIGN TO SmorseErrorLogPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *        EnableWords indexed by word length, so Bonus 3 and
+      *        Bonus 4 can look up candidates of a specific length
+      *        directly instead of scanning every word (request 011).
+               SELECT EnableWordsByLength
+                   ASSIGN TO 'data/enable1-bylen.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS LengthKey
+                   FILE STATUS IS EnableWordsByLengthStatus.
+      *        Optional override of the Morse alphabet/digit mapping,
+      *        loaded once at startup (request 013).  Each record is
+      *        "key,pattern", e.g. "A,.-"; keys not present keep their
+      *        compiled-in default from MorseLettersRaw.
+               SELECT MorseAlphabetConfig
+                   ASSIGN TO MorseAlphabetConfigPath
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS MorseAlphabetConfigStatus.
+      *        Totals for the full EnableWords bonus run just
+      *        completed: records read, conversion errors, and the
+      *        distribution of word lengths (request 014).
+               SELECT SummaryReport ASSIGN TO SummaryReportPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               COPY "RUNLOGSL.cpy".
 
        DATA DIVISION.
        FILE SECTION.
       * enable1 dataset (no word longer than 28 characters)
-       FD EnableWords.
-       01  EnableWord PIC A(28).
+       COPY "ENABLEWFD.cpy".
+
+      * Batch mode: one code word per line to run through 200-SMORSE
+       FD SmorseTransactions.
+       01  SmorseTransWord PIC X(99).
+
+      * Batch mode: one MorseWord result per input transaction
+       FD SmorseReport.
+       01  SmorseReportLine PIC X(500).
+
+      * Every Bonus 2/3/4 match found while scanning EnableWords, one
+      * line per match: the word and which bonus it satisfied.
+       FD BonusResults.
+       01  BonusResultLine PIC X(80).
+
+      * Restart checkpoint for the EnableWords scan: the number of
+      * records already processed, plus the three bonus found-switches
+      * at that point, plus the count of invalid-character errors
+      * found so far so a resumed run's SummaryReport error total
+      * still covers every invocation's share of EnableWords, not
+      * just the records read since the last restart.
+       FD BonusCheckpoint.
+       01  BonusCheckpointRecord.
+           05  CheckpointRecordCount PIC 9(9).
+           05  CheckpointBonus2Switch PIC X.
+           05  CheckpointBonus3Switch PIC X.
+           05  CheckpointBonus4Switch PIC X.
+           05  CheckpointErrorCount PIC 9(9).
+
+      * One rejection per invalid character found while converting a
+      * word to Morse: the word, the position, the offending
+      * character, and when the rejection happened.
+       FD SmorseErrorLog.
+       01  SmorseErrorLine PIC X(130).
+
+      * One EnableWords word per record, keyed by its length so Bonus
+      * 3 and Bonus 4 can START/READ directly to candidates of the
+      * length they care about.  Also caches the word's Morse pattern
+      * as already encoded by the main scan's 210-RUN-BONUSES-ON-INPUT,
+      * so the length-indexed lookup pass (241-LOOKUP-WORDS-BY-LENGTH)
+      * doesn't re-run 200-SMORSE and double-log/double-count any
+      * invalid characters the word contains.
+       FD EnableWordsByLength.
+       01  EnableWordsByLengthRecord.
+           05  LengthKey.
+               10  WordLength PIC 99.
+               10  WordSequence PIC 9(9).
+           05  LengthIndexedWord PIC X(28).
+           05  LengthIndexedMorse PIC X(495).
+
+      * One "key,pattern" override record per line.
+       FD MorseAlphabetConfig.
+       01  MorseAlphabetConfigLine PIC X(20).
+
+      * Summary totals for the whole run.
+       FD SummaryReport.
+       01  SummaryReportLine PIC X(60).
+
+       COPY "RUNLOGFD.cpy".
 
        WORKING-STORAGE SECTION.
+       COPY "RUNLOGWS.cpy".
       * Input and output for SMORSE
        01  ArgCount PIC 999.
+      * Batch mode controls
+       01  ModeArgument PIC X(99) VALUE SPACES.
+           88  BatchMode              VALUE "BATCH".
+       01  SmorseTransPath PIC X(80) VALUE "data/dp380-trans.in".
+       01  SmorseReportPath PIC X(80) VALUE "data/dp380-report.out".
+       01  SmorseTransEOFSwitch PIC A VALUE "N".
+           88  SmorseTransEOF          VALUE "Y".
+       01  BonusResultsPath PIC X(80) VALUE "data/dp380-bonus.out".
+       01  CurrentBonusNumber PIC 9.
+      * Restart checkpoint controls
+       01  BonusCheckpointPath PIC X(80)
+               VALUE "data/dp380-checkpt.dat".
+       01  BonusCheckpointStatus PIC XX.
+       01  CheckpointInterval PIC 9(9) COMP VALUE 1000.
+       01  EnableWordsRecordCount PIC 9(9) COMP VALUE 0.
+       01  CheckpointStartCount PIC 9(9) COMP VALUE 0.
+      * Error count carried forward from a prior invocation's
+      * checkpoint, so a resumed scan's SmorseErrorCount keeps
+      * accumulating instead of restarting from zero.
+       01  CheckpointStartErrorCount PIC 9(9) COMP VALUE 0.
+      * Whether the current EnableWords record falls in the replay
+      * window between the last saved checkpoint and an earlier run's
+      * crash (see 204-CHECK-ALREADY-INDEXED).
+       01  WordAlreadyIndexedSwitch PIC A VALUE "N".
+           88  WordAlreadyIndexed      VALUE "Y".
+      * Invalid-character audit log
+       01  SmorseErrorLogPath PIC X(80)
+               VALUE "data/dp380-error.log".
+       01  ErrorTimestamp PIC X(26).
+       01  InputIndexDisplay PIC ZZ9.
+       01  SmorseErrorCount PIC 9(9) COMP VALUE 0.
+      * Errors from the single-word/batch conversion in 000-MAIN,
+      * captured separately before SmorseErrorCount is reset for the
+      * EnableWords bonus scan, so the request-014 SummaryReport's
+      * "Conversion errors" figure reflects EnableWords only.
+       01  ConversionErrorCount PIC 9(9) COMP VALUE 0.
        01  SMORSE-Working.
            05  InputWord PIC X(99).
            05  InputLetter PIC X.
@@ -58,40 +185,179 @@
            88  Bonus3Found            VALUE "Y".
        01  Bonus4FoundSwitch    PIC A Value "N".
            88  Bonus4Found            VALUE "Y".
+      * Length-indexed lookup of EnableWords (request 011)
+       01  EnableWordsByLengthStatus PIC XX.
+       01  DesiredWordLength PIC 99.
+       01  LengthLookupEOFSwitch PIC A VALUE "N".
+           88  LengthLookupEOF        VALUE "Y".
+      * Configurable Morse alphabet/digit mapping (request 013)
+       01  MorseAlphabetConfigPath PIC X(80)
+               VALUE "data/morse-alphabet.cfg".
+       01  MorseAlphabetConfigStatus PIC XX.
+       01  MorseAlphabetConfigEOFSwitch PIC A VALUE "N".
+           88  MorseAlphabetConfigEOF VALUE "Y".
+       01  ConfigKeyChar PIC X.
+       01  ConfigEncoding PIC 999 COMP.
+       01  ConfigPattern PIC X(5).
+      * Summary totals report (request 014)
+       01  SummaryReportPath PIC X(80)
+               VALUE "data/dp380-summary.out".
+       01  SummaryTotalWords PIC 9(9) COMP VALUE 0.
+       01  SummaryLengthIndex PIC 99 COMP.
+       01  SummaryTotalWordsFormatted PIC Z(8)9.
+       01  SummaryErrorCountFormatted PIC Z(8)9.
+       01  SummaryLengthFormatted PIC Z9.
+       01  SummaryLengthCountFormatted PIC Z(8)9.
+       01  WordLengthCounts.
+           05  WordLengthCount OCCURS 30 TIMES PIC 9(9) COMP.
 
       * Morse letters: one letter every 5 characters
       * Stored as letters A-Z, then digits 0-9
-       01  MorseLettersRaw VALUE ".-   -... -.-. -..  .    ..-. --.  " &
-                                 ".... ..   .--- -.-  .-.. --   -.   " &
-                                 "---  .--. --.- .-.  ...  -    ..-  " &
-                                 "...- .--  -..- -.-- --.. -----.----" &
-                                 "..---...--....-.....-....--...---.." &
-                                 "----.".
-           05  MorseLetters OCCURS 36 TIMES PIC X(5).
+       COPY "MORSETBL.cpy".
 
 
        PROCEDURE DIVISION.
        MAIN SECTION.
        000-MAIN.
-      *    Run the bonus challenges
-           PERFORM 200-RUN-BONUSES
+           PERFORM 900-START-RUN-LOG
+           MOVE "DAILYPROGRAMMER380EASY" TO RunLogProgramName
 
-      *    Get the input word from the command line
+      *    Get the input word (or BATCH) and optional path overrides
+      *    from the command line.  Arg order mirrors DAILYPROGRAMMER375
+      *    and DAILYPROGRAMMER380INTERMEDIATE: arg1=mode/word,
+      *    arg2=batch input path, arg3=batch output path, with the
+      *    unrelated Morse alphabet config path (request 013) in its
+      *    own arg4 slot so it never collides with JobControl's
+      *    "EXE BATCH input output" invocation convention.
            ACCEPT ArgCount FROM ARGUMENT-NUMBER
            IF ArgCount EQUALS 0 THEN
                DISPLAY "Word to convert not specified.  Enter word: "
                    WITH NO ADVANCING
                ACCEPT InputWord
+               MOVE "INTERACTIVE" TO RunLogInputSource
            ELSE
                DISPLAY 1 UPON ARGUMENT-NUMBER
-               ACCEPT InputWord FROM ARGUMENT-VALUE
+               ACCEPT ModeArgument FROM ARGUMENT-VALUE
+               MOVE ModeArgument TO InputWord
+               MOVE ModeArgument TO RunLogInputSource
+           END-IF
+           IF ArgCount IS GREATER THAN 1 THEN
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT SmorseTransPath FROM ARGUMENT-VALUE
+           END-IF
+           IF ArgCount IS GREATER THAN 2 THEN
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT SmorseReportPath FROM ARGUMENT-VALUE
+           END-IF
+           IF ArgCount IS GREATER THAN 3 THEN
+               DISPLAY 4 UPON ARGUMENT-NUMBER
+               ACCEPT MorseAlphabetConfigPath FROM ARGUMENT-VALUE
            END-IF
 
-      *    Perform Morse conversion
-           PERFORM 200-SMORSE
-           DISPLAY FUNCTION TRIM(MorseWord)
+      *    Load any Morse alphabet overrides before anything encodes
+           PERFORM 206-LOAD-MORSE-ALPHABET-CONFIG
+
+      *    Load the bonus-scan restart checkpoint now (rather than
+      *    inside 200-RUN-BONUSES) so CheckpointStartCount is known
+      *    before SmorseErrorLog is opened: a resumed run must append
+      *    to the prior run's error log, not truncate it.
+           PERFORM 201-LOAD-CHECKPOINT
+           IF CheckpointStartCount IS GREATER THAN 0 THEN
+               OPEN EXTEND SmorseErrorLog
+           ELSE
+               OPEN OUTPUT SmorseErrorLog
+           END-IF
+
+           IF BatchMode THEN
+      *        Run every word in SmorseTransactions through 200-SMORSE
+               MOVE SmorseTransPath TO RunLogInputSource
+               PERFORM 300-RUN-BATCH
+           ELSE
+      *        Perform Morse conversion on the single input word
+               PERFORM 200-SMORSE
+               DISPLAY FUNCTION TRIM(MorseWord)
+           END-IF
+
+      *    The conversion above and the bonus scan below share
+      *    SmorseErrorCount; capture the conversion's tally separately
+      *    so the request-014 SummaryReport's "Conversion errors"
+      *    figure reflects only the EnableWords population it scans.
+      *    Re-seed SmorseErrorCount from the checkpoint's carried-
+      *    forward error tally (0 on a fresh run) rather than
+      *    resetting to 0, so a resumed run's SummaryReport error
+      *    count still covers every invocation's share of EnableWords.
+           MOVE SmorseErrorCount TO ConversionErrorCount
+           MOVE CheckpointStartErrorCount TO SmorseErrorCount
+
+      *    Run the bonus challenges.  This scans EnableWords and
+      *    overwrites the shared InputWord/MorseWord with every word
+      *    it reads, so it must run after the single-word/batch
+      *    conversion above, not before.
+           PERFORM 200-RUN-BONUSES
+
+           CLOSE SmorseErrorLog
+
+           IF ConversionErrorCount IS GREATER THAN 0
+                   OR SmorseErrorCount IS GREATER THAN 0
+           THEN
+               MOVE "ERR" TO RunLogResult
+           END-IF
+           PERFORM 901-WRITE-RUN-LOG
            GOBACK.
 
+      * Replace entries in MorseLetters with overrides from
+      * MorseAlphabetConfig, if that file exists.  A run with no
+      * config file keeps the compiled-in MorseLettersRaw default.
+       206-LOAD-MORSE-ALPHABET-CONFIG.
+           MOVE "N" TO MorseAlphabetConfigEOFSwitch
+           OPEN INPUT MorseAlphabetConfig
+           IF MorseAlphabetConfigStatus EQUALS "00" THEN
+               PERFORM UNTIL MorseAlphabetConfigEOF
+                   READ MorseAlphabetConfig INTO MorseAlphabetConfigLine
+                       AT END SET MorseAlphabetConfigEOF TO TRUE
+                       NOT AT END
+                           PERFORM 207-APPLY-MORSE-ALPHABET-OVERRIDE
+               END-PERFORM
+               CLOSE MorseAlphabetConfig
+           END-IF
+           .
+
+      * Parse one "key,pattern" config line and, if the key is a
+      * recognized letter or digit, overwrite its entry in
+      * MorseLetters with the configured pattern.
+       207-APPLY-MORSE-ALPHABET-OVERRIDE.
+           UNSTRING MorseAlphabetConfigLine DELIMITED BY ","
+               INTO ConfigKeyChar, ConfigPattern
+           MOVE FUNCTION ORD(ConfigKeyChar) TO ConfigEncoding
+           EVALUATE ConfigKeyChar
+               WHEN "A" THRU "Z"
+                   SUBTRACT 65 FROM ConfigEncoding
+               WHEN "a" THRU "z"
+                   SUBTRACT 97 FROM ConfigEncoding
+               WHEN "0" THRU "9"
+                   SUBTRACT 22 FROM ConfigEncoding
+      *        Punctuation/prosign slots (see MORSETBL.cpy); a config
+      *        line can override these the same as any letter or
+      *        digit, but cannot introduce a character outside this
+      *        fixed set since MorseLetters has no room past slot 40.
+               WHEN "/"
+                   MOVE 37 TO ConfigEncoding
+               WHEN "("
+                   MOVE 38 TO ConfigEncoding
+               WHEN "="
+                   MOVE 39 TO ConfigEncoding
+               WHEN "+"
+                   MOVE 40 TO ConfigEncoding
+               WHEN OTHER
+                   MOVE 0 TO ConfigEncoding
+           END-EVALUATE
+           IF ConfigEncoding IS GREATER THAN 0 AND
+                   ConfigEncoding IS LESS THAN OR EQUAL TO 40
+           THEN
+               MOVE ConfigPattern TO MorseLetters(ConfigEncoding)
+           END-IF
+           .
+
 
        SMORSE SECTION.
       * Convert InputWord to smooshed Morse code, stored in MorseWord.
@@ -118,43 +384,212 @@
                WHEN "0" THRU "9"
       *            '0' => 49, offset 26 because of letters
                    SUBTRACT 22 FROM MorseEncoding
+      *        Punctuation/prosign slots 37-40 (see MORSETBL.cpy);
+      *        assigned directly since ORD arithmetic only works for
+      *        the contiguous letter/digit ranges above.
+               WHEN "/"
+                   MOVE 37 TO MorseEncoding
+               WHEN "("
+                   MOVE 38 TO MorseEncoding
+               WHEN "="
+                   MOVE 39 TO MorseEncoding
+               WHEN "+"
+                   MOVE 40 TO MorseEncoding
                WHEN OTHER
-                   DISPLAY "Invalid '" InputLetter "' at " InputIndex
+                   PERFORM 211-LOG-INVALID-CHARACTER
            END-EVALUATE
-      *    Look up and append the Morse letter
-           MOVE MorseLetters(MorseEncoding) TO MorseWord(MorseIndex:5)
-           ADD LENGTH OF FUNCTION TRIM(
-               MorseLetters(MorseEncoding)) TO MorseIndex
+      *    Look up and append the Morse letter, unless the character
+      *    was invalid and already rejected to SmorseErrorLog
+           IF MorseEncoding IS GREATER THAN 0 AND
+                   MorseEncoding IS LESS THAN OR EQUAL TO 40
+           THEN
+               MOVE MorseLetters(MorseEncoding)
+                   TO MorseWord(MorseIndex:5)
+               ADD LENGTH OF FUNCTION TRIM(
+                   MorseLetters(MorseEncoding)) TO MorseIndex
+           END-IF
+           .
+
+      * Append a rejection record to SmorseErrorLog for the offending
+      * character just found.
+       211-LOG-INVALID-CHARACTER.
+      *    Clear MorseEncoding so the bounds check in the caller
+      *    excludes this character even when its raw ORD value (e.g.
+      *    33 for a space) would otherwise fall inside [1,36].
+           MOVE 0 TO MorseEncoding
+           ADD 1 TO SmorseErrorCount
+           MOVE FUNCTION CURRENT-DATE TO ErrorTimestamp
+           MOVE InputIndex TO InputIndexDisplay
+           INITIALIZE SmorseErrorLine
+           STRING FUNCTION TRIM(InputWord) DELIMITED BY SIZE
+               ", pos " DELIMITED BY SIZE
+               FUNCTION TRIM(InputIndexDisplay) DELIMITED BY SIZE
+               ", char '" DELIMITED BY SIZE
+               InputLetter DELIMITED BY SIZE
+               "', " DELIMITED BY SIZE
+               ErrorTimestamp DELIMITED BY SIZE
+               INTO SmorseErrorLine
+           WRITE SmorseErrorLine
+           .
+
+
+       BATCH SECTION.
+      * Run 200-SMORSE over every word in SmorseTransactions, writing
+      * the resulting MorseWord for each to SmorseReport.
+       300-RUN-BATCH.
+           MOVE "N" TO SmorseTransEOFSwitch
+           OPEN INPUT SmorseTransactions
+           OPEN OUTPUT SmorseReport
+           PERFORM UNTIL SmorseTransEOF
+               READ SmorseTransactions INTO InputWord
+                   AT END SET SmorseTransEOF TO TRUE
+                   NOT AT END PERFORM 310-PROCESS-SMORSE-TRANSACTION
+           END-PERFORM
+           CLOSE SmorseTransactions
+           CLOSE SmorseReport
+           .
+
+      * Convert the current InputWord and write its MorseWord to the
+      * report file.
+       310-PROCESS-SMORSE-TRANSACTION.
+           PERFORM 200-SMORSE
+           INITIALIZE SmorseReportLine
+           STRING FUNCTION TRIM(InputWord) DELIMITED BY SIZE
+               " -> " DELIMITED BY SIZE
+               FUNCTION TRIM(MorseWord) DELIMITED BY SIZE
+               INTO SmorseReportLine
+           WRITE SmorseReportLine
            .
 
 
        BONUS SECTION.
-      * Run all bonus tasks.
+      * Run all bonus tasks, recording every Bonus 2/3/4 match against
+      * the full EnableWords population rather than stopping at the
+      * first hit for each.  Bonus 2 needs every word's Morse pattern
+      * regardless of length, so it still runs inline during the full
+      * scan; that same scan builds the length index, and Bonus 3/4
+      * then run as a separate indexed lookup (request 011) instead of
+      * checking every word's length inline.
        200-RUN-BONUSES.
            OPEN INPUT EnableWords
-           PERFORM UNTIL EnableWordsEOF OR
-                         (Bonus2Found AND Bonus3Found AND Bonus4Found)
+           IF CheckpointStartCount IS GREATER THAN 0 THEN
+      *        Resuming: append to the matches a prior run already
+      *        found.  EnableWordsByLength is opened I-O rather than
+      *        EXTEND so 204-CHECK-ALREADY-INDEXED can READ it: the
+      *        checkpoint is only saved every CheckpointInterval
+      *        records, so a crash between saves leaves a replay
+      *        window whose records were already fully processed
+      *        (indexed and, if applicable, already written to
+      *        BonusResults) before the prior run died.
+               OPEN EXTEND BonusResults
+               OPEN I-O EnableWordsByLength
+           ELSE
+               OPEN OUTPUT BonusResults
+               OPEN OUTPUT EnableWordsByLength
+           END-IF
+           PERFORM 202-SKIP-CHECKPOINTED-RECORDS
+           PERFORM UNTIL EnableWordsEOF
                READ EnableWords INTO InputWord
                    AT END SET EnableWordsEOF TO TRUE
-                   NOT AT END PERFORM 210-RUN-BONUSES-ON-INPUT
+                   NOT AT END
+                       PERFORM 204-CHECK-ALREADY-INDEXED
+                       IF NOT WordAlreadyIndexed THEN
+                           PERFORM 210-RUN-BONUSES-ON-INPUT
+                       END-IF
+                       ADD 1 TO EnableWordsRecordCount
+                       IF FUNCTION MOD(EnableWordsRecordCount,
+                               CheckpointInterval) EQUALS 0
+                           PERFORM 203-SAVE-CHECKPOINT
+                       END-IF
            END-PERFORM
            CLOSE EnableWords
+           CLOSE EnableWordsByLength
+      *    EnableWordsRecordCount now covers checkpoint-skipped records
+      *    plus every record just read, i.e. the full EnableWords count
+           MOVE EnableWordsRecordCount TO SummaryTotalWords
+           PERFORM 240-RUN-LENGTH-LOOKUP-BONUSES
+           PERFORM 245-WRITE-SUMMARY-REPORT
+           CLOSE BonusResults
+      *    A run that reached EOF has nothing left to restart from
+           MOVE 0 TO EnableWordsRecordCount
+           PERFORM 203-SAVE-CHECKPOINT
            .
 
-      * Convert InputWord to Morse code and run bonus tasks on that word.
-       210-RUN-BONUSES-ON-INPUT.
-           PERFORM 200-SMORSE
-           IF NOT Bonus2Found THEN
-               PERFORM 220-BONUS-2
-           END-IF
-           IF NOT Bonus3Found THEN
-               PERFORM 220-BONUS-3
+      * Read the restart checkpoint, if one exists, so this run can
+      * resume immediately after the last record it covers.
+       201-LOAD-CHECKPOINT.
+           MOVE 0 TO CheckpointStartCount
+           MOVE 0 TO CheckpointStartErrorCount
+           OPEN INPUT BonusCheckpoint
+           IF BonusCheckpointStatus EQUALS "00" THEN
+               READ BonusCheckpoint
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CheckpointRecordCount
+                           TO CheckpointStartCount
+                       MOVE CheckpointBonus2Switch TO Bonus2FoundSwitch
+                       MOVE CheckpointBonus3Switch TO Bonus3FoundSwitch
+                       MOVE CheckpointBonus4Switch TO Bonus4FoundSwitch
+                       MOVE CheckpointErrorCount
+                           TO CheckpointStartErrorCount
+               END-READ
+               CLOSE BonusCheckpoint
            END-IF
-           IF NOT Bonus4Found THEN
-               PERFORM 220-BONUS-4
+           .
+
+      * Fast-forward past the EnableWords records a prior run already
+      * completed, without re-running the bonus checks on them.
+       202-SKIP-CHECKPOINTED-RECORDS.
+           MOVE 0 TO EnableWordsRecordCount
+           PERFORM UNTIL EnableWordsRecordCount >= CheckpointStartCount
+                   OR EnableWordsEOF
+               READ EnableWords
+                   AT END SET EnableWordsEOF TO TRUE
+                   NOT AT END ADD 1 TO EnableWordsRecordCount
+           END-PERFORM
+           .
+
+      * Record the count of EnableWords records processed so far along
+      * with the current bonus found-switches.
+       203-SAVE-CHECKPOINT.
+           OPEN OUTPUT BonusCheckpoint
+           MOVE EnableWordsRecordCount TO CheckpointRecordCount
+           MOVE Bonus2FoundSwitch TO CheckpointBonus2Switch
+           MOVE Bonus3FoundSwitch TO CheckpointBonus3Switch
+           MOVE Bonus4FoundSwitch TO CheckpointBonus4Switch
+           MOVE SmorseErrorCount TO CheckpointErrorCount
+           WRITE BonusCheckpointRecord
+           CLOSE BonusCheckpoint
+           .
+
+      * Determine whether the EnableWords record just read was already
+      * indexed by an earlier run that crashed after the last saved
+      * checkpoint.  Only meaningful on a resumed run (EnableWordsByLength
+      * is freshly OPEN OUTPUT and empty on a fresh run, so the READ
+      * always misses); makes the whole scan idempotent across restart
+      * instead of only the index WRITE itself, so a Bonus 2 match in
+      * the replay window is not recorded to BonusResults a second time
+      * (request 001/002).
+       204-CHECK-ALREADY-INDEXED.
+           MOVE "N" TO WordAlreadyIndexedSwitch
+           IF CheckpointStartCount IS GREATER THAN 0 THEN
+               MOVE LENGTH OF FUNCTION TRIM(InputWord) TO WordLength
+               COMPUTE WordSequence = EnableWordsRecordCount + 1
+               READ EnableWordsByLength KEY IS LengthKey
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY SET WordAlreadyIndexed TO TRUE
+               END-READ
            END-IF
            .
 
+      * Convert InputWord to Morse code, run Bonus 2 on it, and add it
+      * to the length index for the Bonus 3/4 lookup pass.
+       210-RUN-BONUSES-ON-INPUT.
+           PERFORM 200-SMORSE
+           PERFORM 220-BONUS-2
+           PERFORM 225-INDEX-WORD-BY-LENGTH
+           .
+
       * Determine whether InputWord contains 15 consecutive dashes.
        220-BONUS-2.
            MOVE 0 TO DashCount
@@ -162,9 +597,28 @@
            IF DashCount EQUALS 1 THEN
                DISPLAY "Bonus 2 solution: " InputWord
                SET Bonus2Found TO TRUE
+               MOVE 2 TO CurrentBonusNumber
+               PERFORM 230-WRITE-BONUS-RESULT
            END-IF
            .
 
+      * Add the current InputWord to EnableWordsByLength, keyed by its
+      * length and its position in the full EnableWords population.
+      * On a restart resuming between checkpoints, the records between
+      * the last checkpoint and the crash were already indexed before
+      * the prior run died; WRITE reports that back as an INVALID KEY
+      * (duplicate LengthKey) rather than raising an unhandled abend,
+      * so re-indexing them here is simply skipped.
+       225-INDEX-WORD-BY-LENGTH.
+           MOVE LENGTH OF FUNCTION TRIM(InputWord) TO WordLength
+           COMPUTE WordSequence = EnableWordsRecordCount + 1
+           MOVE InputWord TO LengthIndexedWord
+           MOVE MorseWord TO LengthIndexedMorse
+           WRITE EnableWordsByLengthRecord
+               INVALID KEY CONTINUE
+           END-WRITE
+           .
+
       * Determine if InputWord is a perfectly balanced 21-letter word.
        220-BONUS-3.
            IF LENGTH OF FUNCTION TRIM(InputWord) EQUALS 21 AND
@@ -176,6 +630,8 @@
                IF DashCount EQUALS DotCount THEN
                    DISPLAY "Bonus 3 solution: " InputWord
                    SET Bonus3Found TO TRUE
+                   MOVE 3 TO CurrentBonusNumber
+                   PERFORM 230-WRITE-BONUS-RESULT
                END-IF
            END-IF
            .
@@ -188,5 +644,129 @@
            THEN
                DISPLAY "Bonus 4 solution: " InputWord
                SET Bonus4Found TO TRUE
+               MOVE 4 TO CurrentBonusNumber
+               PERFORM 230-WRITE-BONUS-RESULT
            END-IF
            .
+
+      * Run Bonus 3 and Bonus 4 against EnableWordsByLength instead of
+      * the full word list, since both only care about one specific
+      * word length each.
+       240-RUN-LENGTH-LOOKUP-BONUSES.
+           OPEN INPUT EnableWordsByLength
+           MOVE 21 TO DesiredWordLength
+           PERFORM 241-LOOKUP-WORDS-BY-LENGTH
+           MOVE 13 TO DesiredWordLength
+           PERFORM 241-LOOKUP-WORDS-BY-LENGTH
+           CLOSE EnableWordsByLength
+           .
+
+      * START at the first EnableWordsByLength record of
+      * DesiredWordLength and READ NEXT until the length changes,
+      * running Bonus 3 and Bonus 4 on every candidate found (each
+      * paragraph still checks its own length, so only the one that
+      * matches DesiredWordLength ever fires).
+       241-LOOKUP-WORDS-BY-LENGTH.
+           MOVE "N" TO LengthLookupEOFSwitch
+           MOVE DesiredWordLength TO WordLength
+           MOVE 0 TO WordSequence
+           START EnableWordsByLength KEY IS GREATER THAN OR EQUAL
+                   LengthKey
+               INVALID KEY SET LengthLookupEOF TO TRUE
+           END-START
+           PERFORM UNTIL LengthLookupEOF
+               READ EnableWordsByLength NEXT RECORD
+                   AT END SET LengthLookupEOF TO TRUE
+                   NOT AT END
+                       IF WordLength NOT EQUAL DesiredWordLength THEN
+                           SET LengthLookupEOF TO TRUE
+                       ELSE
+      *                    Reuse the Morse pattern the main scan
+      *                    already computed (and already logged any
+      *                    invalid characters from) instead of calling
+      *                    200-SMORSE again, which would double-log
+      *                    and double-count the same bad character.
+                           MOVE LengthIndexedWord TO InputWord
+                           MOVE LengthIndexedMorse TO MorseWord
+                           PERFORM 220-BONUS-3
+                           PERFORM 220-BONUS-4
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+      * Tally the word-length distribution and write the totals,
+      * conversion-error count, and distribution to SummaryReport for
+      * the bonus run just completed.
+       245-WRITE-SUMMARY-REPORT.
+           PERFORM 246-TALLY-WORD-LENGTH-DISTRIBUTION
+           OPEN OUTPUT SummaryReport
+           MOVE SummaryTotalWords TO SummaryTotalWordsFormatted
+           INITIALIZE SummaryReportLine
+           STRING "EnableWords records processed: " DELIMITED BY SIZE
+               FUNCTION TRIM(SummaryTotalWordsFormatted)
+                   DELIMITED BY SIZE
+               INTO SummaryReportLine
+           WRITE SummaryReportLine
+           MOVE SmorseErrorCount TO SummaryErrorCountFormatted
+           INITIALIZE SummaryReportLine
+           STRING "Conversion errors: " DELIMITED BY SIZE
+               FUNCTION TRIM(SummaryErrorCountFormatted)
+                   DELIMITED BY SIZE
+               INTO SummaryReportLine
+           WRITE SummaryReportLine
+           MOVE "Length distribution:" TO SummaryReportLine
+           WRITE SummaryReportLine
+           PERFORM VARYING SummaryLengthIndex FROM 1 BY 1
+                   UNTIL SummaryLengthIndex IS GREATER THAN 30
+               IF WordLengthCount(SummaryLengthIndex) IS GREATER THAN 0
+               THEN
+                   MOVE SummaryLengthIndex TO SummaryLengthFormatted
+                   MOVE WordLengthCount(SummaryLengthIndex)
+                       TO SummaryLengthCountFormatted
+                   INITIALIZE SummaryReportLine
+                   STRING "  length " DELIMITED BY SIZE
+                       FUNCTION TRIM(SummaryLengthFormatted)
+                           DELIMITED BY SIZE
+                       ": " DELIMITED BY SIZE
+                       FUNCTION TRIM(SummaryLengthCountFormatted)
+                           DELIMITED BY SIZE
+                       INTO SummaryReportLine
+                   WRITE SummaryReportLine
+               END-IF
+           END-PERFORM
+           CLOSE SummaryReport
+           .
+
+      * Sequentially read every EnableWordsByLength record from the
+      * start, tallying one count per word length, for the summary
+      * report's distribution section.
+       246-TALLY-WORD-LENGTH-DISTRIBUTION.
+           INITIALIZE WordLengthCounts
+           MOVE "N" TO LengthLookupEOFSwitch
+           OPEN INPUT EnableWordsByLength
+           PERFORM UNTIL LengthLookupEOF
+               READ EnableWordsByLength NEXT RECORD
+                   AT END SET LengthLookupEOF TO TRUE
+                   NOT AT END ADD 1 TO WordLengthCount(WordLength)
+           END-PERFORM
+           CLOSE EnableWordsByLength
+           .
+
+      * Append a "word, bonus satisfied" line to BonusResults for the
+      * match just found.  CurrentBonusNumber must be set by the
+      * caller before this is performed.
+       230-WRITE-BONUS-RESULT.
+           INITIALIZE BonusResultLine
+           STRING FUNCTION TRIM(InputWord) DELIMITED BY SIZE
+               ", Bonus " DELIMITED BY SIZE
+               CurrentBonusNumber DELIMITED BY SIZE
+               INTO BonusResultLine
+           WRITE BonusResultLine
+           .
+
+
+       AUDIT SECTION.
+           COPY "RUNLOGWRITE.cpy".
+
+       END PROGRAM DAILYPROGRAMMER380EASY.
