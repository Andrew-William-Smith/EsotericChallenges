@@ -24,44 +24,296 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAILYPROGRAMMER375.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT NumTransactions ASSIGN TO NumTransPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT NumReport ASSIGN TO NumReportPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *        CSV audit trail of every transform this run performed
+      *        (request 012).
+               SELECT NumAuditCsv ASSIGN TO NumAuditCsvPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               COPY "RUNLOGSL.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+      * Batch mode: one number per line to run through
+      * 200-INCREMENT-EACH-DIGIT
+       FD NumTransactions.
+       01  NumTransLine PIC X(18).
+
+      * Batch mode: one OutputFormatted result per input transaction
+       FD NumReport.
+       01  NumReportLine PIC X(40).
+
+      * One "original,digit count,result" row per number processed
+       FD NumAuditCsv.
+       01  NumAuditCsvLine PIC X(80).
+
+       COPY "RUNLOGFD.cpy".
+
        WORKING-STORAGE SECTION.
+       COPY "RUNLOGWS.cpy".
+      * Whether this run hit an error condition, for RunLogResult
+       01  RunHadErrorSwitch PIC A VALUE "N".
+           88  RunHadError             VALUE "Y".
        01  InputNum  PIC S9(18) COMP.
        01  InputNumDigits PIC 99 COMP.
        01  CurrentDigit PIC 99 COMP.
        01  CurrentPower PIC 99 COMP.
        01  OutputNum PIC S9(18) COMP.
        01  OutputFormatted PIC Z(18).
+      * Batch mode controls
+       01  ArgCount PIC 999.
+       01  ModeArgument PIC X(99) VALUE SPACES.
+           88  BatchMode               VALUE "BATCH".
+       01  NumTransPath PIC X(80) VALUE "data/dp375-trans.in".
+       01  NumReportPath PIC X(80) VALUE "data/dp375-report.out".
+       01  NumTransEOFSwitch PIC A VALUE "N".
+           88  NumTransEOF             VALUE "Y".
+      * Overflow detection for 200-INCREMENT-EACH-DIGIT
+       01  OverflowSwitch PIC A VALUE "N".
+           88  OverflowDetected        VALUE "Y".
+       01  InputNumCopy PIC S9(18) COMP.
+       01  ExpectedOutputDigits PIC 99 COMP.
+      * CSV audit trail (request 012)
+       01  NumAuditCsvPath PIC X(80) VALUE "data/dp375-audit.csv".
+       01  OriginalInputNum PIC S9(18) COMP.
+       01  OriginalInputFormatted PIC Z(18).
+       01  InputNumDigitsFormatted PIC Z9.
+      * Validation of each transaction line, so one bad record (blank,
+      * non-numeric, zero, or negative) is skipped and flagged rather
+      * than crashing an unattended batch run.
+       01  NumTransValidSwitch PIC A VALUE "Y".
+           88  NumTransValid           VALUE "Y".
+       01  NumTransNumvalCheck PIC S9(4) COMP.
 
 
        PROCEDURE DIVISION.
        MAIN SECTION.
        000-MAIN.
-      * Get the input number from the command line
-           DISPLAY "Enter a number: " WITH NO ADVANCING
-           ACCEPT InputNum
-      * Add 1 to each digit
-           PERFORM 200-INCREMENT-EACH-DIGIT
-           MOVE OutputNum TO OutputFormatted
-           DISPLAY FUNCTION TRIM(OutputFormatted)
+           PERFORM 900-START-RUN-LOG
+           MOVE "DAILYPROGRAMMER375" TO RunLogProgramName
+
+      * Check the command line for batch mode and optional path
+      * overrides before falling back to the interactive prompt.
+           ACCEPT ArgCount FROM ARGUMENT-NUMBER
+           IF ArgCount IS GREATER THAN 0 THEN
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ModeArgument FROM ARGUMENT-VALUE
+               IF ArgCount IS GREATER THAN 1 THEN
+                   DISPLAY 2 UPON ARGUMENT-NUMBER
+                   ACCEPT NumTransPath FROM ARGUMENT-VALUE
+               END-IF
+               IF ArgCount IS GREATER THAN 2 THEN
+                   DISPLAY 3 UPON ARGUMENT-NUMBER
+                   ACCEPT NumReportPath FROM ARGUMENT-VALUE
+               END-IF
+           END-IF
+
+           OPEN OUTPUT NumAuditCsv
+           MOVE "OriginalNumber,DigitCount,Result" TO NumAuditCsvLine
+           WRITE NumAuditCsvLine
+
+           IF BatchMode THEN
+      *        Run every number in NumTransactions through
+      *        200-INCREMENT-EACH-DIGIT
+               MOVE NumTransPath TO RunLogInputSource
+               PERFORM 300-RUN-BATCH
+           ELSE
+      *        Get the input number from the command line
+               MOVE "INTERACTIVE" TO RunLogInputSource
+               DISPLAY "Enter a number: " WITH NO ADVANCING
+               ACCEPT InputNum
+      *        Add 1 to each digit
+               PERFORM 200-INCREMENT-EACH-DIGIT
+               IF OverflowDetected THEN
+                   SET RunHadError TO TRUE
+               ELSE
+                   MOVE OutputNum TO OutputFormatted
+                   DISPLAY FUNCTION TRIM(OutputFormatted)
+               END-IF
+               PERFORM 320-WRITE-AUDIT-CSV-ROW
+           END-IF
+
+           CLOSE NumAuditCsv
+
+           IF RunHadError THEN
+               MOVE "ERR" TO RunLogResult
+           END-IF
+           PERFORM 901-WRITE-RUN-LOG
            GOBACK.
 
-      * Add 1 to each digit in InputNum, storing the result in OutputNum
+      * Run 200-INCREMENT-EACH-DIGIT over every number in
+      * NumTransactions, writing the resulting OutputFormatted value
+      * for each to NumReport.
+       300-RUN-BATCH.
+           MOVE "N" TO NumTransEOFSwitch
+           OPEN INPUT NumTransactions
+           OPEN OUTPUT NumReport
+           PERFORM UNTIL NumTransEOF
+               READ NumTransactions INTO NumTransLine
+                   AT END SET NumTransEOF TO TRUE
+                   NOT AT END PERFORM 310-PROCESS-NUM-TRANSACTION
+           END-PERFORM
+           CLOSE NumTransactions
+           CLOSE NumReport
+           .
+
+      * Convert the current NumTransLine to InputNum, increment each
+      * digit, and write the result to NumReport.  A transaction line
+      * that fails validation is reported and skipped rather than
+      * being handed to 200-INCREMENT-EACH-DIGIT, so one bad record in
+      * an overnight run doesn't abend the rest of the batch.
+       310-PROCESS-NUM-TRANSACTION.
+           PERFORM 305-VALIDATE-NUM-TRANSACTION
+           INITIALIZE NumReportLine
+           IF NOT NumTransValid THEN
+               SET RunHadError TO TRUE
+               STRING FUNCTION TRIM(NumTransLine) DELIMITED BY SIZE
+                   " -> INVALID" DELIMITED BY SIZE
+                   INTO NumReportLine
+               WRITE NumReportLine
+               PERFORM 320-WRITE-AUDIT-CSV-ROW
+           ELSE
+               PERFORM 200-INCREMENT-EACH-DIGIT
+               IF OverflowDetected THEN
+                   SET RunHadError TO TRUE
+                   STRING FUNCTION TRIM(NumTransLine) DELIMITED BY SIZE
+                       " -> OVERFLOW" DELIMITED BY SIZE
+                       INTO NumReportLine
+               ELSE
+                   MOVE OutputNum TO OutputFormatted
+                   STRING FUNCTION TRIM(NumTransLine) DELIMITED BY SIZE
+                       " -> " DELIMITED BY SIZE
+                       FUNCTION TRIM(OutputFormatted) DELIMITED BY SIZE
+                       INTO NumReportLine
+               END-IF
+               WRITE NumReportLine
+               PERFORM 320-WRITE-AUDIT-CSV-ROW
+           END-IF
+           .
+
+      * Reject a transaction line that is blank, contains a
+      * non-numeric character, or is not a positive number, before it
+      * ever reaches FUNCTION NUMVAL/FUNCTION LOG10 in
+      * 200-INCREMENT-EACH-DIGIT.  FUNCTION TEST-NUMVAL returns 0 when
+      * its argument is valid NUMVAL input and the position of the
+      * first offending character otherwise, so it tolerates the
+      * trailing spaces a shorter number leaves in the fixed-length
+      * NumTransLine, unlike a straight NUMERIC class test.
+       305-VALIDATE-NUM-TRANSACTION.
+           MOVE "Y" TO NumTransValidSwitch
+           IF FUNCTION TRIM(NumTransLine) EQUAL SPACES THEN
+               MOVE "N" TO NumTransValidSwitch
+           ELSE
+               COMPUTE NumTransNumvalCheck =
+                   FUNCTION TEST-NUMVAL(NumTransLine)
+               IF NumTransNumvalCheck NOT EQUAL 0 THEN
+                   MOVE "N" TO NumTransValidSwitch
+               ELSE
+                   MOVE FUNCTION NUMVAL(NumTransLine) TO InputNum
+                   IF InputNum IS NOT GREATER THAN 0 THEN
+                       MOVE "N" TO NumTransValidSwitch
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Append one "original,digit count,result" row to NumAuditCsv for
+      * the transaction just processed.  OriginalInputNum and
+      * InputNumDigits are set by 200-INCREMENT-EACH-DIGIT even when
+      * OverflowDetected, so those two cases always have something to
+      * report.  A transaction that failed 305-VALIDATE-NUM-TRANSACTION
+      * never reaches 200-INCREMENT-EACH-DIGIT, so OriginalInputNum
+      * would still hold a prior transaction's value -- report the raw
+      * NumTransLine text instead so every transaction leaves a row in
+      * the audit trail, not just the ones that parsed as a number.
+       320-WRITE-AUDIT-CSV-ROW.
+           INITIALIZE NumAuditCsvLine
+           IF NOT NumTransValid THEN
+               STRING FUNCTION TRIM(NumTransLine) DELIMITED BY SIZE
+                   ",0,INVALID" DELIMITED BY SIZE
+                   INTO NumAuditCsvLine
+           ELSE
+               MOVE OriginalInputNum TO OriginalInputFormatted
+               MOVE InputNumDigits TO InputNumDigitsFormatted
+               IF OverflowDetected THEN
+                   STRING FUNCTION TRIM(OriginalInputFormatted)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(InputNumDigitsFormatted)
+                           DELIMITED BY SIZE
+                       ",OVERFLOW" DELIMITED BY SIZE
+                       INTO NumAuditCsvLine
+               ELSE
+                   STRING FUNCTION TRIM(OriginalInputFormatted)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(InputNumDigitsFormatted)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(OutputFormatted) DELIMITED BY SIZE
+                       INTO NumAuditCsvLine
+               END-IF
+           END-IF
+           WRITE NumAuditCsvLine
+           .
+
+      * Add 1 to each digit in InputNum, storing the result in
+      * OutputNum.  Rejects the input up front, leaving OutputNum at
+      * zero and OverflowDetected set, if incrementing a 9 anywhere in
+      * InputNum would push the result past 18 digits.
        200-INCREMENT-EACH-DIGIT.
+           MOVE InputNum TO OriginalInputNum
            MOVE 0 TO CurrentPower
+           MOVE 0 TO OutputNum
+           MOVE "N" TO OverflowSwitch
            COMPUTE InputNumDigits = FUNCTION LOG10(InputNum) + 1
+           PERFORM 201-CHECK-OVERFLOW
+           IF OverflowDetected THEN
+               DISPLAY "Error: incrementing each digit of " InputNum
+                   " would overflow 18 digits; input rejected."
+           ELSE
+               PERFORM InputNumDigits TIMES
+      *            Determine the new digit at this position
+                   COMPUTE CurrentDigit = FUNCTION MOD(InputNum, 10) + 1
+                   DIVIDE 10 INTO InputNum
+      *            Place the incremented digit at the correct position
+                   COMPUTE OutputNum = OutputNum +
+                       (10 ** CurrentPower * CurrentDigit)
+      *            Increment the power by 2 if digit is 10, 1 otherwise
+                   IF CurrentDigit EQUALS 10 THEN
+                       ADD 2 TO CurrentPower
+                   ELSE
+                       ADD 1 TO CurrentPower
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
+      * Pre-scan InputNum to determine how many output digits
+      * incrementing each of its digits would produce, without
+      * consuming InputNum itself, and flag OverflowDetected if that
+      * count would exceed 18.
+       201-CHECK-OVERFLOW.
+           MOVE InputNum TO InputNumCopy
+           MOVE 0 TO ExpectedOutputDigits
            PERFORM InputNumDigits TIMES
-      *        Determine the new digit at this position
-               COMPUTE CurrentDigit = FUNCTION MOD(InputNum, 10) + 1
-               DIVIDE 10 INTO InputNum
-      *        Place the incremented digit at the correct position
-               COMPUTE OutputNum = OutputNum +
-                   (10 ** CurrentPower * CurrentDigit)
-      *        Increment the power by 2 if digit is 10, 1 otherwise
+               COMPUTE CurrentDigit = FUNCTION MOD(InputNumCopy, 10) + 1
+               DIVIDE 10 INTO InputNumCopy
+               ADD 1 TO ExpectedOutputDigits
                IF CurrentDigit EQUALS 10 THEN
-                   ADD 2 TO CurrentPower
-               ELSE
-                   ADD 1 TO CurrentPower
+                   ADD 1 TO ExpectedOutputDigits
                END-IF
            END-PERFORM
+           IF ExpectedOutputDigits IS GREATER THAN 18 THEN
+               SET OverflowDetected TO TRUE
+           END-IF
            .
+
+
+       AUDIT SECTION.
+           COPY "RUNLOGWRITE.cpy".
