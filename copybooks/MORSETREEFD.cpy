@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared keyed Morse decoding trees record layout: a tree ID    *
+      * and its 31-character binary-tree encoding (see                *
+      * util/morse_tree.py for encoding).  COPY into FILE SECTION     *
+      * alongside MORSETREESL.cpy.                                    *
+      ******************************************************************
+       FD  MorseTrees.
+       01  MorseTreesRecord.
+           05  MorseTreeId     PIC X(10).
+           05  MorseTreeValue  PIC X(31).
