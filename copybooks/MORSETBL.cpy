@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Default Morse letters table: one letter every 5 characters,    *
+      * stored as letters A-Z, then digits 0-9, then four punctuation/ *
+      * prosign characters (request 013's MorseAlphabetConfig override *
+      * motivates adding these -- "/", "(", "=", "+" -- chosen because *
+      * their standard Morse patterns fit the existing 5-character     *
+      * field without widening MorseWord or the decode tree).  COPY    *
+      * into WORKING-STORAGE.  This is the compiled-in default used    *
+      * when no external Morse table file is configured.               *
+      ******************************************************************
+       01  MorseLettersRaw VALUE ".-   -... -.-. -..  .    ..-. --.  " &
+                                 ".... ..   .--- -.-  .-.. --   -.   " &
+                                 "---  .--. --.- .-.  ...  -    ..-  " &
+                                 "...- .--  -..- -.-- --.. -----.----" &
+                                 "..---...--....-.....-....--...---.." &
+                                 "----.-..-.-.--.-...-.-.-.".
+           05  MorseLetters OCCURS 40 TIMES PIC X(5).
