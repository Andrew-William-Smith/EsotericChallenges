@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared run-log working storage.  COPY into WORKING-STORAGE in  *
+      * any program that should append an audit record on GOBACK.     *
+      * The calling program sets RunLogProgramName, RunLogInputSource  *
+      * and RunLogResult before PERFORMing 901-WRITE-RUN-LOG.          *
+      ******************************************************************
+       01  RunLogStatus PIC XX.
+       01  RunLogProgramName PIC X(30) VALUE SPACES.
+       01  RunLogInputSource PIC X(80) VALUE SPACES.
+       01  RunLogResult PIC X(4) VALUE "OK".
