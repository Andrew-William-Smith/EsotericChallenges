@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared enable1 word-list record layout (no word longer than   *
+      * 28 characters).  COPY into FILE SECTION alongside             *
+      * ENABLEWSL.cpy.                                                 *
+      ******************************************************************
+       FD  EnableWords.
+       01  EnableWord PIC A(28).
