@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Shared run-log paragraphs.  COPY into PROCEDURE DIVISION in    *
+      * any program that should append an audit record on GOBACK.     *
+      * PERFORM 900-START-RUN-LOG once at the top of MAIN, and         *
+      * PERFORM 901-WRITE-RUN-LOG once immediately before GOBACK.      *
+      ******************************************************************
+      * Capture the run's start time for the eventual RunLog record.
+       900-START-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE TO RunLogTimestamp
+           .
+
+      * Append one RunLog record describing this run: start time,
+      * program, input source, and result code.  RunLog is created on
+      * first use and appended to on every run after that.  Also sets
+      * the process RETURN-CODE on an "ERR" result, so a caller like
+      * JOBCONTROL that drives this program via CALL "SYSTEM" can tell
+      * the run failed from its exit status, not just its RunLog
+      * record.
+       901-WRITE-RUN-LOG.
+           MOVE SPACES TO RunLogStatus
+           OPEN EXTEND RunLog
+           IF RunLogStatus NOT EQUAL "00" THEN
+               OPEN OUTPUT RunLog
+           END-IF
+           MOVE RunLogProgramName TO RunLogProgramId
+           MOVE RunLogInputSource TO RunLogInputId
+           MOVE RunLogResult TO RunLogResultCode
+           WRITE RunLogRecord
+           CLOSE RunLog
+           IF RunLogResult EQUAL "ERR" THEN
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           .
