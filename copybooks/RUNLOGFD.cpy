@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared run-log record layout.  COPY into FILE SECTION in any  *
+      * program that should append an audit record on GOBACK.         *
+      ******************************************************************
+       FD  RunLog.
+       01  RunLogRecord.
+           05  RunLogTimestamp     PIC X(26).
+           05  RunLogProgramId     PIC X(30).
+           05  RunLogInputId       PIC X(80).
+           05  RunLogResultCode    PIC X(4).
