@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared run-log file SELECT clause.  COPY into FILE-CONTROL in  *
+      * any program that should append an audit record on GOBACK.     *
+      ******************************************************************
+               SELECT RunLog ASSIGN TO "data/run-log.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RunLogStatus.
