@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared enable1 word-list file SELECT clause.  COPY into       *
+      * FILE-CONTROL in any program that scans the EnableWords        *
+      * dataset -- DAILYPROGRAMMER380EASY and RECONCILE both do.      *
+      ******************************************************************
+               SELECT EnableWords ASSIGN TO 'data/enable1.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL.
