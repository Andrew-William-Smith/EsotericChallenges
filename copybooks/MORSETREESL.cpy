@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared keyed Morse decoding trees file SELECT clause.  COPY   *
+      * into FILE-CONTROL in any program that decodes against a named *
+      * tree (request 005) -- DAILYPROGRAMMER380INTERMEDIATE and      *
+      * RECONCILE both do.  Requires MorseTreesStatus PIC XX in       *
+      * WORKING-STORAGE.                                              *
+      ******************************************************************
+               SELECT MorseTrees ASSIGN TO 'data/morsetrees.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MorseTreeId
+                   FILE STATUS IS MorseTreesStatus.
