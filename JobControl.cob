@@ -0,0 +1,180 @@
+*>GCOB >>SOURCE FORMAT IS FIXED
+      ******************************************************************
+      * Unattended batch job control                                   *
+      *                                                                *
+      * Drives DAILYPROGRAMMER375, DAILYPROGRAMMER380EASY, and         *
+      * DAILYPROGRAMMER380INTERMEDIATE back-to-back from a parameter   *
+      * file, so an overnight run needs nobody at a terminal to answer *
+      * the interactive ACCEPT prompts those programs fall back to     *
+      * when run with no arguments.                                    *
+      *                                                                *
+      * Copyright (C) 2019 Andrew Smith                                *
+      *                                                                *
+      * This program is free software: you can redistribute it and/or  *
+      * modify it under the terms of the GNU General Public License as *
+      * published by the Free Software Foundation, either version 3 of *
+      * the License, or (at your option) any later version.            *
+      *                                                                *
+      * This program is distributed in the hope that it will be        *
+      * useful, but WITHOUT ANY WARRANTY; without even the implied     *
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR        *
+      * PURPOSE.  See the GNU General Public License for more details. *
+      *                                                                *
+      * You should have received a copy of the GNU General Public      *
+      * License along with this program.  If not, see                  *
+      * <http://www.gnu.org/licenses/>.                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBCONTROL.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      *        One job step per line:
+      *        PROGRAM-KEY,INPUT-PATH,OUTPUT-PATH,TREE-ID
+      *        TREE-ID is only meaningful for PERMUTATION steps, whose
+      *        arg1 is a request-005 tree selector rather than a
+      *        "BATCH" mode flag; it is ignored for every other
+      *        program key and may be left blank.
+               SELECT JobParameters ASSIGN TO JobParametersPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               COPY "RUNLOGSL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JobParameters.
+       01  JobParameterLine PIC X(200).
+
+       COPY "RUNLOGFD.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "RUNLOGWS.cpy".
+      * Parameter file controls
+       01  JobParametersPath PIC X(80) VALUE "data/jobcontrol.par".
+       01  JobParametersEOFSwitch PIC A VALUE "N".
+           88  JobParametersEOF        VALUE "Y".
+       01  StepCount PIC 9(9) COMP VALUE 0.
+       01  StepFailureCount PIC 9(9) COMP VALUE 0.
+      * One job step, unpacked from JobParameterLine
+       01  StepProgramKey PIC X(20).
+       01  StepInputPath PIC X(80).
+       01  StepOutputPath PIC X(80).
+       01  StepTreeId PIC X(10).
+      * Executable resolved from StepProgramKey
+       01  StepExeName PIC X(60).
+       01  StepExeFoundSwitch PIC A VALUE "N".
+           88  StepExeFound            VALUE "Y".
+      * Whether StepExeName treats arg1 as a request-005 tree
+      * selector (PERMUTATION) rather than a "BATCH" mode flag
+      * (DP375, SMORSE).
+       01  StepUsesTreeIdSwitch PIC A VALUE "N".
+           88  StepUsesTreeId          VALUE "Y".
+      * Command line passed to the operating system for each step
+       01  StepCommandLine PIC X(250).
+
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       000-MAIN.
+           PERFORM 900-START-RUN-LOG
+           MOVE "JOBCONTROL" TO RunLogProgramName
+           MOVE JobParametersPath TO RunLogInputSource
+
+           PERFORM 100-RUN-ALL-STEPS
+
+           IF StepFailureCount IS GREATER THAN 0 THEN
+               MOVE "ERR" TO RunLogResult
+           END-IF
+           PERFORM 901-WRITE-RUN-LOG
+           GOBACK.
+
+      * Read every step out of JobParameters and run it in turn.
+       100-RUN-ALL-STEPS.
+           OPEN INPUT JobParameters
+           PERFORM UNTIL JobParametersEOF
+               READ JobParameters INTO JobParameterLine
+                   AT END SET JobParametersEOF TO TRUE
+                   NOT AT END PERFORM 110-RUN-STEP
+           END-PERFORM
+           CLOSE JobParameters
+           DISPLAY "JOBCONTROL: " StepCount " step(s) run, "
+               StepFailureCount " failure(s)."
+           .
+
+      * Unpack one parameter line and run the program it names.  Each
+      * step's own RunLog record sets RETURN-CODE to a non-zero value
+      * on an "ERR" result (see each program's 000-MAIN), so a failed
+      * step is detected from the actual outcome rather than the
+      * process always exiting 0.
+       110-RUN-STEP.
+           ADD 1 TO StepCount
+           MOVE SPACES TO StepTreeId
+           UNSTRING JobParameterLine DELIMITED BY ","
+               INTO StepProgramKey, StepInputPath, StepOutputPath,
+                   StepTreeId
+           MOVE "N" TO StepUsesTreeIdSwitch
+           PERFORM 120-RESOLVE-EXECUTABLE
+           IF StepExeFound THEN
+               INITIALIZE StepCommandLine
+               IF StepUsesTreeId THEN
+                   IF FUNCTION TRIM(StepTreeId) EQUAL SPACES THEN
+                       MOVE "STANDARD" TO StepTreeId
+                   END-IF
+                   STRING FUNCTION TRIM(StepExeName) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(StepTreeId) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(StepInputPath) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(StepOutputPath) DELIMITED BY SIZE
+                       INTO StepCommandLine
+               ELSE
+                   STRING FUNCTION TRIM(StepExeName) DELIMITED BY SIZE
+                       " BATCH " DELIMITED BY SIZE
+                       FUNCTION TRIM(StepInputPath) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(StepOutputPath) DELIMITED BY SIZE
+                       INTO StepCommandLine
+               END-IF
+               DISPLAY "JOBCONTROL: running "
+                   FUNCTION TRIM(StepCommandLine)
+               CALL "SYSTEM" USING StepCommandLine
+               IF RETURN-CODE NOT EQUAL 0 THEN
+                   ADD 1 TO StepFailureCount
+                   DISPLAY "JOBCONTROL: step failed, RC=" RETURN-CODE
+               END-IF
+           ELSE
+               ADD 1 TO StepFailureCount
+               DISPLAY "JOBCONTROL: unrecognized program key '"
+                   FUNCTION TRIM(StepProgramKey) "'; step skipped."
+           END-IF
+           .
+
+      * Map a job step's PROGRAM-KEY to the executable that runs it,
+      * and record whether that executable's arg1 is a request-005
+      * tree selector (PERMUTATION) rather than a "BATCH" mode flag.
+       120-RESOLVE-EXECUTABLE.
+           MOVE "N" TO StepExeFoundSwitch
+           EVALUATE FUNCTION TRIM(StepProgramKey)
+               WHEN "DP375"
+                   MOVE "./DailyProgrammer375" TO StepExeName
+                   SET StepExeFound TO TRUE
+               WHEN "SMORSE"
+                   MOVE "./DailyProgrammer380Easy" TO StepExeName
+                   SET StepExeFound TO TRUE
+               WHEN "PERMUTATION"
+                   MOVE "./DailyProgrammer380Intermediate"
+                       TO StepExeName
+                   SET StepExeFound TO TRUE
+                   SET StepUsesTreeId TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+
+       AUDIT SECTION.
+           COPY "RUNLOGWRITE.cpy".
+
+       END PROGRAM JOBCONTROL.
