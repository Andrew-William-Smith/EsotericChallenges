@@ -0,0 +1,597 @@
+*>GCOB >>SOURCE FORMAT IS FIXED
+      ******************************************************************
+      * Round-trip reconciliation between the SMORSE encoding table    *
+      * (DAILYPROGRAMMER380EASY's MorseLetters array) and a            *
+      * FIND-PERMUTATION decoding tree (DAILYPROGRAMMER380INTERMEDIATE *
+      * 's MorseTree), in two parts (request 010):                     *
+      *   1. Every letter A-Z is encoded with SMORSE-ENCODE; the 26    *
+      *      patterns are also concatenated into one 82-character      *
+      *      pangram and handed to the real FIND-PERMUTATION, the      *
+      *      same recursive search DAILYPROGRAMMER380INTERMEDIATE      *
+      *      calls, confirming it recovers a consistent alphabet.      *
+      *   2. Every word in EnableWords is encoded with SMORSE-ENCODE   *
+      *      and decoded back letter by letter via the same MorseTree  *
+      *      walk FIND-PERMUTATION's 210-NAVIGATE-TREE uses (its own   *
+      *      recursive search can't run directly against an arbitrary  *
+      *      dictionary word -- see 240-RECONCILE-ENABLEWORDS's        *
+      *      header note).                                             *
+      * Any MorseAlphabetConfig override (request 013) is loaded into  *
+      * this program's own table first, so the check reconciles        *
+      * against whatever table DAILYPROGRAMMER380EASY is actually      *
+      * encoding with, not just the compiled-in default.  SMORSE-      *
+      * ENCODE is appended to this same source file as its own         *
+      * PROGRAM-ID (see the bottom of this file) so the CALL below     *
+      * resolves by ordinary static linking in a plain "cobc -x"       *
+      * build, with no separately built dynamically-loadable module    *
+      * required.                                                      *
+      *                                                                *
+      * Copyright (C) 2019 Andrew Smith                                *
+      *                                                                *
+      * This program is free software: you can redistribute it and/or  *
+      * modify it under the terms of the GNU General Public License as *
+      * published by the Free Software Foundation, either version 3 of *
+      * the License, or (at your option) any later version.            *
+      *                                                                *
+      * This program is distributed in the hope that it will be        *
+      * useful, but WITHOUT ANY WARRANTY; without even the implied     *
+      * warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR        *
+      * PURPOSE.  See the GNU General Public License for more details. *
+      *                                                                *
+      * You should have received a copy of the GNU General Public      *
+      * License along with this program.  If not, see                  *
+      * <http://www.gnu.org/licenses/>.                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               COPY "MORSETREESL.cpy".
+      *        Real dictionary words to round-trip through SMORSE-
+      *        ENCODE and back (request 010), shared with
+      *        DAILYPROGRAMMER380EASY.
+               COPY "ENABLEWSL.cpy".
+               SELECT ReconcileReport ASSIGN TO ReconcileReportPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *        Optional override of the Morse alphabet/digit mapping
+      *        (request 013), so this reconciles against whichever
+      *        table DAILYPROGRAMMER380EASY is actually encoding with
+      *        at runtime, not just the compiled-in default.
+               SELECT MorseAlphabetConfig
+                   ASSIGN TO MorseAlphabetConfigPath
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS MorseAlphabetConfigStatus.
+               COPY "RUNLOGSL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Keyed Morse decoding trees, shared with DAILYPROGRAMMER380
+      * INTERMEDIATE (see request 005).
+       COPY "MORSETREEFD.cpy".
+
+      * enable1 dataset, shared with DAILYPROGRAMMER380EASY.
+       COPY "ENABLEWFD.cpy".
+
+      * One "letter, pattern, MATCH/MISMATCH" line per letter checked.
+       FD ReconcileReport.
+       01  ReconcileLine PIC X(80).
+
+       FD MorseAlphabetConfig.
+       01  MorseAlphabetConfigLine PIC X(20).
+
+       COPY "RUNLOGFD.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "RUNLOGWS.cpy".
+      * Morse letters table, shared with DAILYPROGRAMMER380EASY.
+       COPY "MORSETBL.cpy".
+      * Command-line controls
+       01  ArgCount PIC 999.
+       01  ArgumentValue PIC X(80).
+       01  SelectedTreeId PIC X(10) VALUE "STANDARD".
+       01  ReconcileReportPath PIC X(80)
+               VALUE "data/reconcile-report.out".
+      * Decoding tree: the STANDARD default, overridable from
+      * MorseTrees by SelectedTreeId (see 205-LOAD-MORSE-TREE).
+       01  MorseTree PIC X(31) VALUE "hsvifu elr apwj bdxnckytzgqm o ".
+       01  MorseTreesStatus PIC XX.
+      * One encode-then-decode check per letter of the alphabet
+       01  AlphabetLetters PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01  LetterIndex PIC 99 COMP.
+       01  ExpectedLetter PIC X.
+       01  DecodedLetter PIC X.
+       01  MismatchCount PIC 9(9) COMP VALUE 0.
+      * Tree navigation, mirrors FIND-PERMUTATION's 210-NAVIGATE-TREE.
+      * DecodeStartIndex/DecodeCharCount select which span of
+      * EncodedMorse 210-DECODE-VIA-TREE walks, so the same paragraph
+      * can decode either a lone alphabet letter's pattern (the whole
+      * of EncodedMorse) or one letter's span within a longer
+      * EnableWords word's smooshed pattern (see 246-DECODE-WORD-
+      * LETTER).
+       01  TreeIndex PIC 99 COMP.
+       01  TreeAdjust PIC 9 COMP.
+       01  PatternIndex PIC 999 COMP.
+       01  DecodeStartIndex PIC 999 COMP.
+       01  DecodeCharCount PIC 99 COMP.
+      * Arguments passed to SMORSE-ENCODE
+       01  WordToEncode PIC X(99).
+       01  EncodedMorse PIC X(495).
+       01  RejectCount PIC 99 COMP.
+       01  RejectTable.
+           05  RejectEntry OCCURS 99 TIMES.
+               10  RejectPosition PIC 99.
+               10  RejectChar PIC X.
+      * The genuine round trip through FIND-PERMUTATION (request 010):
+      * the per-letter loop above already encodes every letter A-Z in
+      * order through the real SMORSE-ENCODE, and concatenating those
+      * 26 patterns always yields exactly 82 characters (the sum of
+      * the 26 standard Morse letter lengths is fixed regardless of
+      * letter order), so that concatenation is a genuine 82-character
+      * FIND-PERMUTATION input -- no separate "smorse2" fixture needed
+      * for this half of the check.  See 230-RECONCILE-ALPHABET-
+      * PERMUTATION.
+       01  PangramMorseInput PIC X(82).
+       01  PangramMorseNextPos PIC 999 COMP VALUE 1.
+       01  CurrentAlphabetResult PIC X(26).
+       01  AlphabetFoundSwitch PIC 9 VALUE 0.
+           88  AlphabetFound          VALUE 1.
+       01  PermutationMismatchCount PIC 9 COMP VALUE 0.
+      * EnableWords round trip (request 010): each real dictionary
+      * word is encoded through SMORSE-ENCODE and decoded back via the
+      * same MorseTree walk FIND-PERMUTATION's 210-NAVIGATE-TREE uses,
+      * one letter at a time.  FIND-PERMUTATION's own recursive search
+      * can't be called directly here -- it enforces each of the 26
+      * letters being used exactly once (it blanks a tree position
+      * once decoded), which only holds for a whole-alphabet pangram
+      * like PangramMorseInput above, not for an arbitrary word that
+      * may repeat letters or omit others -- so the word-level check
+      * instead confirms the identical tree-walk algorithm recovers
+      * the original letters when their boundaries are taken from the
+      * word itself.
+       01  EnableWordsEOFSwitch PIC A VALUE "N".
+           88  EnableWordsEOF          VALUE "Y".
+       01  WordLetterIndex PIC 99 COMP.
+       01  WordMorsePosition PIC 999 COMP.
+       01  WordHasMismatchSwitch PIC A VALUE "N".
+           88  WordHasMismatch         VALUE "Y".
+       01  EnableWordsCheckedCount PIC 9(9) COMP VALUE 0.
+       01  EnableWordMismatchCount PIC 9(9) COMP VALUE 0.
+      * Scratch SMORSE-ENCODE call used only to learn one letter's own
+      * pattern length, so 246-DECODE-WORD-LETTER knows where that
+      * letter's span ends within EncodedMorse without reimplementing
+      * SMORSE-ENCODE's own letter-to-pattern mapping by hand.
+       01  LetterLengthProbeWord PIC X(99).
+       01  LetterLengthProbeMorse PIC X(495).
+       01  LetterLengthProbeRejectCount PIC 99 COMP.
+       01  LetterLengthProbeRejectTable.
+           05  LetterLengthProbeRejectEntry OCCURS 99 TIMES.
+               10  LetterLengthProbeRejectPosition PIC 99.
+               10  LetterLengthProbeRejectChar PIC X.
+      * Optional Morse alphabet override (request 013), applied to
+      * this program's own MorseLettersRaw before any letter is
+      * encoded, the same way DAILYPROGRAMMER380EASY applies it.
+       01  MorseAlphabetConfigPath PIC X(80)
+               VALUE "data/morse-alphabet.cfg".
+       01  MorseAlphabetConfigStatus PIC XX.
+       01  MorseAlphabetConfigEOFSwitch PIC A VALUE "N".
+           88  MorseAlphabetConfigEOF VALUE "Y".
+       01  ConfigKeyChar PIC X.
+       01  ConfigEncoding PIC 999 COMP.
+       01  ConfigPattern PIC X(5).
+
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       000-MAIN.
+           PERFORM 900-START-RUN-LOG
+           MOVE "RECONCILE" TO RunLogProgramName
+
+           ACCEPT ArgCount FROM ARGUMENT-NUMBER
+           IF ArgCount IS GREATER THAN OR EQUAL TO 1 THEN
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ArgumentValue FROM ARGUMENT-VALUE
+               MOVE ArgumentValue TO SelectedTreeId
+           END-IF
+           IF ArgCount IS GREATER THAN OR EQUAL TO 2 THEN
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT ArgumentValue FROM ARGUMENT-VALUE
+               MOVE ArgumentValue TO ReconcileReportPath
+           END-IF
+           IF ArgCount IS GREATER THAN OR EQUAL TO 3 THEN
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT ArgumentValue FROM ARGUMENT-VALUE
+               MOVE ArgumentValue TO MorseAlphabetConfigPath
+           END-IF
+           PERFORM 205-LOAD-MORSE-TREE
+           PERFORM 206-LOAD-MORSE-ALPHABET-CONFIG
+           MOVE SelectedTreeId TO RunLogInputSource
+
+           OPEN OUTPUT ReconcileReport
+           PERFORM 200-RECONCILE-ALPHABET
+               VARYING LetterIndex FROM 1 BY 1
+               UNTIL LetterIndex IS GREATER THAN 26
+      *    Genuinely exercise FIND-PERMUTATION against the pangram
+      *    PangramMorseInput just assembled above (request 010).
+           PERFORM 230-RECONCILE-ALPHABET-PERMUTATION
+      *    Genuinely read EnableWords and round-trip each real word
+      *    through SMORSE-ENCODE (request 010).
+           PERFORM 240-RECONCILE-ENABLEWORDS
+           CLOSE ReconcileReport
+
+           DISPLAY "RECONCILE: " MismatchCount " alphabet letter "
+               "mismatch(es), " PermutationMismatchCount
+               " permutation mismatch(es), " EnableWordMismatchCount
+               " of " EnableWordsCheckedCount
+               " EnableWords mismatch(es)."
+           IF MismatchCount IS GREATER THAN 0
+                   OR PermutationMismatchCount IS GREATER THAN 0
+                   OR EnableWordMismatchCount IS GREATER THAN 0
+           THEN
+               MOVE "ERR" TO RunLogResult
+           END-IF
+           PERFORM 901-WRITE-RUN-LOG
+           GOBACK.
+
+      * Load the decoding tree named by SelectedTreeId, if it exists
+      * in MorseTrees; otherwise keep the compiled-in STANDARD tree.
+       205-LOAD-MORSE-TREE.
+           OPEN INPUT MorseTrees
+           IF MorseTreesStatus EQUALS "00" THEN
+               MOVE SelectedTreeId TO MorseTreeId
+               READ MorseTrees KEY IS MorseTreeId
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE MorseTreeValue TO MorseTree
+               END-READ
+               CLOSE MorseTrees
+           END-IF
+           .
+
+      * Replace entries in MorseLetters with overrides from
+      * MorseAlphabetConfig, if that file exists, so this reconciles
+      * against whatever table DAILYPROGRAMMER380EASY would actually
+      * be running with (see 207-APPLY-MORSE-ALPHABET-OVERRIDE, which
+      * mirrors DAILYPROGRAMMER380EASY's paragraph of the same name).
+       206-LOAD-MORSE-ALPHABET-CONFIG.
+           MOVE "N" TO MorseAlphabetConfigEOFSwitch
+           OPEN INPUT MorseAlphabetConfig
+           IF MorseAlphabetConfigStatus EQUALS "00" THEN
+               PERFORM UNTIL MorseAlphabetConfigEOF
+                   READ MorseAlphabetConfig INTO MorseAlphabetConfigLine
+                       AT END SET MorseAlphabetConfigEOF TO TRUE
+                       NOT AT END
+                           PERFORM 207-APPLY-MORSE-ALPHABET-OVERRIDE
+               END-PERFORM
+               CLOSE MorseAlphabetConfig
+           END-IF
+           .
+
+      * Parse one "key,pattern" config line and, if the key is a
+      * recognized letter or digit, overwrite its entry in
+      * MorseLetters with the configured pattern.
+       207-APPLY-MORSE-ALPHABET-OVERRIDE.
+           UNSTRING MorseAlphabetConfigLine DELIMITED BY ","
+               INTO ConfigKeyChar, ConfigPattern
+           MOVE FUNCTION ORD(ConfigKeyChar) TO ConfigEncoding
+           EVALUATE ConfigKeyChar
+               WHEN "A" THRU "Z"
+                   SUBTRACT 65 FROM ConfigEncoding
+               WHEN "a" THRU "z"
+                   SUBTRACT 97 FROM ConfigEncoding
+               WHEN "0" THRU "9"
+                   SUBTRACT 22 FROM ConfigEncoding
+      *        Punctuation/prosign slots (see MORSETBL.cpy); mirrors
+      *        DAILYPROGRAMMER380EASY's 207-APPLY-MORSE-ALPHABET-
+      *        OVERRIDE exactly, so this reconciles against the same
+      *        override rules that program applies.
+               WHEN "/"
+                   MOVE 37 TO ConfigEncoding
+               WHEN "("
+                   MOVE 38 TO ConfigEncoding
+               WHEN "="
+                   MOVE 39 TO ConfigEncoding
+               WHEN "+"
+                   MOVE 40 TO ConfigEncoding
+               WHEN OTHER
+                   MOVE 0 TO ConfigEncoding
+           END-EVALUATE
+           IF ConfigEncoding IS GREATER THAN 0 AND
+                   ConfigEncoding IS LESS THAN OR EQUAL TO 40
+           THEN
+               MOVE ConfigPattern TO MorseLetters(ConfigEncoding)
+           END-IF
+           .
+
+
+       RECONCILE SECTION.
+      * Encode one letter of the alphabet, decode the result back
+      * through the tree, and record whether they agree.  Also append
+      * this letter's pattern to PangramMorseInput, building up the
+      * 82-character whole-alphabet pattern that 230-RECONCILE-
+      * ALPHABET-PERMUTATION hands to the real FIND-PERMUTATION.
+       200-RECONCILE-ALPHABET.
+           MOVE AlphabetLetters(LetterIndex:1) TO ExpectedLetter
+           MOVE SPACES TO WordToEncode
+           MOVE ExpectedLetter TO WordToEncode(1:1)
+           CALL "SMORSE-ENCODE" USING
+               BY REFERENCE WordToEncode, EncodedMorse, MorseLettersRaw,
+                   RejectCount, RejectTable
+
+           MOVE 1 TO DecodeStartIndex
+           MOVE LENGTH OF FUNCTION TRIM(EncodedMorse) TO DecodeCharCount
+           PERFORM 210-DECODE-VIA-TREE
+           PERFORM 220-WRITE-RECONCILE-LINE
+
+           MOVE EncodedMorse(1:DecodeCharCount)
+               TO PangramMorseInput(PangramMorseNextPos:DecodeCharCount)
+           ADD DecodeCharCount TO PangramMorseNextPos
+           .
+
+      * Walk MorseTree the same way FIND-PERMUTATION's
+      * 210-NAVIGATE-TREE does, over the DecodeCharCount characters of
+      * EncodedMorse starting at DecodeStartIndex, leaving the decoded
+      * letter in DecodedLetter.  Called with the whole of EncodedMorse
+      * for a lone alphabet letter (200-RECONCILE-ALPHABET) or with one
+      * letter's span of a longer word's pattern (246-DECODE-WORD-
+      * LETTER).
+       210-DECODE-VIA-TREE.
+           MOVE 16 TO TreeIndex
+           MOVE 8 TO TreeAdjust
+           PERFORM VARYING PatternIndex FROM DecodeStartIndex BY 1
+                   UNTIL PatternIndex IS GREATER THAN
+                       DecodeStartIndex + DecodeCharCount - 1
+               IF EncodedMorse(PatternIndex:1) EQUALS "." THEN
+                   SUBTRACT TreeAdjust FROM TreeIndex
+               ELSE
+                   ADD TreeAdjust TO TreeIndex
+               END-IF
+               DIVIDE 2 INTO TreeAdjust
+           END-PERFORM
+           MOVE MorseTree(TreeIndex:1) TO DecodedLetter
+           .
+
+      * Append one "letter, pattern, MATCH/MISMATCH" line to
+      * ReconcileReport for the letter just checked.
+       220-WRITE-RECONCILE-LINE.
+           INITIALIZE ReconcileLine
+           IF FUNCTION LOWER-CASE(ExpectedLetter) EQUALS DecodedLetter
+           THEN
+               STRING ExpectedLetter DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(EncodedMorse) DELIMITED BY SIZE
+                   ", MATCH" DELIMITED BY SIZE
+                   INTO ReconcileLine
+           ELSE
+               ADD 1 TO MismatchCount
+               STRING ExpectedLetter DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(EncodedMorse) DELIMITED BY SIZE
+                   ", MISMATCH, decoded '" DELIMITED BY SIZE
+                   DecodedLetter DELIMITED BY SIZE
+                   "'" DELIMITED BY SIZE
+                   INTO ReconcileLine
+           END-IF
+           WRITE ReconcileLine
+           .
+
+      * Feed the 82-character whole-alphabet pattern assembled by the
+      * loop above through the real FIND-PERMUTATION (request 010),
+      * the same way DAILYPROGRAMMER380INTERMEDIATE's
+      * 210-FIND-PERMUTATION does.  Smooshed Morse is not always
+      * uniquely decodable, so FIND-PERMUTATION's backtracking search
+      * can legitimately land on a different 26-letter bijection than
+      * the one this program actually encoded with; "consistent" per
+      * request 010 means a valid permutation was found at all (every
+      * tree leaf used exactly once, per FIND-PERMUTATION's own
+      * uniqueness enforcement), not that it matches byte-for-byte.
+       230-RECONCILE-ALPHABET-PERMUTATION.
+           INITIALIZE CurrentAlphabetResult
+           MOVE 0 TO AlphabetFoundSwitch
+           CALL "FIND-PERMUTATION" USING BY REFERENCE MorseTree,
+               CurrentAlphabetResult, PangramMorseInput, BY VALUE 1, 1
+               RETURNING AlphabetFoundSwitch
+           INITIALIZE ReconcileLine
+           IF AlphabetFound THEN
+               STRING "PERMUTATION, FOUND, " DELIMITED BY SIZE
+                   CurrentAlphabetResult DELIMITED BY SIZE
+                   ", MATCH" DELIMITED BY SIZE
+                   INTO ReconcileLine
+           ELSE
+               ADD 1 TO PermutationMismatchCount
+               MOVE "PERMUTATION, NOT FOUND, MISMATCH" TO ReconcileLine
+           END-IF
+           WRITE ReconcileLine
+           .
+
+      * Read every word in EnableWords and round-trip each one through
+      * 245-RECONCILE-ONE-WORD (request 010).  FIND-PERMUTATION itself
+      * is not called here: its recursive search blanks each tree
+      * position as it is decoded, enforcing that all 26 letters are
+      * used exactly once, which only holds for a whole-alphabet
+      * pangram (see 230-RECONCILE-ALPHABET-PERMUTATION) and not for
+      * an arbitrary dictionary word that may repeat or omit letters.
+      * 245/246 instead confirm the identical tree-walk algorithm
+      * recovers the right letters once a word's own letter boundaries
+      * are known.
+       240-RECONCILE-ENABLEWORDS.
+           MOVE "N" TO EnableWordsEOFSwitch
+           OPEN INPUT EnableWords
+           PERFORM UNTIL EnableWordsEOF
+               READ EnableWords INTO WordToEncode
+                   AT END SET EnableWordsEOF TO TRUE
+                   NOT AT END PERFORM 245-RECONCILE-ONE-WORD
+           END-PERFORM
+           CLOSE EnableWords
+           .
+
+      * Encode one EnableWords word through the real SMORSE-ENCODE,
+      * then decode the result back letter by letter, comparing each
+      * recovered letter to the one actually encoded.
+       245-RECONCILE-ONE-WORD.
+           ADD 1 TO EnableWordsCheckedCount
+           MOVE "N" TO WordHasMismatchSwitch
+           CALL "SMORSE-ENCODE" USING
+               BY REFERENCE WordToEncode, EncodedMorse, MorseLettersRaw,
+                   RejectCount, RejectTable
+           MOVE 1 TO WordMorsePosition
+           PERFORM 246-DECODE-WORD-LETTER
+               VARYING WordLetterIndex FROM 1 BY 1
+               UNTIL WordLetterIndex IS GREATER THAN
+                   LENGTH OF FUNCTION TRIM(WordToEncode)
+           PERFORM 225-WRITE-ENABLEWORD-LINE
+           .
+
+      * Decode the letter at WordLetterIndex of WordToEncode from its
+      * span of EncodedMorse, advancing WordMorsePosition past it.
+      * The span length is learned from a scratch single-letter
+      * SMORSE-ENCODE call (LetterLengthProbe*) rather than
+      * reimplementing SMORSE-ENCODE's letter-to-pattern mapping here,
+      * so a rejected/unrecognized character (zero-length pattern)
+      * is skipped the same way the real encoder skips it.
+       246-DECODE-WORD-LETTER.
+           MOVE WordToEncode(WordLetterIndex:1) TO ExpectedLetter
+           MOVE SPACES TO LetterLengthProbeWord
+           MOVE ExpectedLetter TO LetterLengthProbeWord(1:1)
+           CALL "SMORSE-ENCODE" USING
+               BY REFERENCE LetterLengthProbeWord,
+               LetterLengthProbeMorse, MorseLettersRaw,
+               LetterLengthProbeRejectCount,
+               LetterLengthProbeRejectTable
+           MOVE LENGTH OF FUNCTION TRIM(LetterLengthProbeMorse)
+               TO DecodeCharCount
+           IF DecodeCharCount IS GREATER THAN 0 THEN
+               MOVE WordMorsePosition TO DecodeStartIndex
+               PERFORM 210-DECODE-VIA-TREE
+               IF FUNCTION LOWER-CASE(ExpectedLetter) NOT EQUAL
+                       DecodedLetter
+               THEN
+                   SET WordHasMismatch TO TRUE
+               END-IF
+               ADD DecodeCharCount TO WordMorsePosition
+           END-IF
+           .
+
+      * Append one "word, pattern, MATCH/MISMATCH" line to
+      * ReconcileReport for the EnableWords word just checked.
+       225-WRITE-ENABLEWORD-LINE.
+           INITIALIZE ReconcileLine
+           IF WordHasMismatch OR RejectCount IS GREATER THAN 0 THEN
+               ADD 1 TO EnableWordMismatchCount
+               STRING FUNCTION TRIM(WordToEncode) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(EncodedMorse) DELIMITED BY SIZE
+                   ", MISMATCH" DELIMITED BY SIZE
+                   INTO ReconcileLine
+           ELSE
+               STRING FUNCTION TRIM(WordToEncode) DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   FUNCTION TRIM(EncodedMorse) DELIMITED BY SIZE
+                   ", MATCH" DELIMITED BY SIZE
+                   INTO ReconcileLine
+           END-IF
+           WRITE ReconcileLine
+           .
+
+
+       AUDIT SECTION.
+           COPY "RUNLOGWRITE.cpy".
+
+       END PROGRAM RECONCILE.
+
+
+************************************************************************
+      * Standalone SMORSE encoder, identical to the one appended to     *
+      * DAILYPROGRAMMER380EASY (see request 010).  Kept as its own      *
+      * same-file PROGRAM-ID rather than a cross-file dynamic CALL to   *
+      * that copy, so this program links statically in one plain        *
+      * "cobc -x Reconcile.cob" build -- the same same-compilation-unit *
+      * pattern DAILYPROGRAMMER380INTERMEDIATE already uses for         *
+      * FIND-PERMUTATION -- instead of depending on a separately built, *
+      * separately named dynamically-loadable module found via          *
+      * COB_LIBRARY_PATH at run time.                                   *
+************************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMORSE-ENCODE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-InputLetter PIC X.
+       01  WS-InputIndex PIC 99 COMP.
+       01  WS-MorseEncoding PIC 999 COMP.
+       01  WS-MorseIndex PIC 999 COMP.
+
+       LINKAGE SECTION.
+       01  LS-InputWord PIC X(99).
+       01  LS-MorseWord PIC X(495).
+       01  LS-MorseLetters.
+           05  LS-MorseLetter OCCURS 40 TIMES PIC X(5).
+       01  LS-RejectCount PIC 99 COMP.
+       01  LS-RejectTable.
+           05  LS-RejectEntry OCCURS 99 TIMES.
+               10  LS-RejectPosition PIC 99.
+               10  LS-RejectChar PIC X.
+
+       PROCEDURE DIVISION USING BY REFERENCE LS-InputWord, LS-MorseWord,
+           LS-MorseLetters, LS-RejectCount, LS-RejectTable.
+
+       MAIN SECTION.
+       000-ENCODE.
+           INITIALIZE LS-MorseWord
+           MOVE 0 TO LS-RejectCount
+           MOVE 1 TO WS-MorseIndex
+           PERFORM 010-CONVERT-LETTER
+               VARYING WS-InputIndex FROM 1 BY 1
+               UNTIL WS-InputIndex =
+                   LENGTH OF FUNCTION TRIM(LS-InputWord) + 1
+           GOBACK.
+
+      * Append the Morse letter at WS-InputIndex to LS-MorseWord.
+       010-CONVERT-LETTER.
+           MOVE LS-InputWord(WS-InputIndex:1) TO WS-InputLetter
+           MOVE FUNCTION ORD(WS-InputLetter) TO WS-MorseEncoding
+           EVALUATE WS-InputLetter
+               WHEN "A" THRU "Z"
+                   SUBTRACT 65 FROM WS-MorseEncoding
+               WHEN "a" THRU "z"
+                   SUBTRACT 97 FROM WS-MorseEncoding
+               WHEN "0" THRU "9"
+                   SUBTRACT 22 FROM WS-MorseEncoding
+      *        Punctuation/prosign slots 37-40 (see MORSETBL.cpy)
+               WHEN "/"
+                   MOVE 37 TO WS-MorseEncoding
+               WHEN "("
+                   MOVE 38 TO WS-MorseEncoding
+               WHEN "="
+                   MOVE 39 TO WS-MorseEncoding
+               WHEN "+"
+                   MOVE 40 TO WS-MorseEncoding
+               WHEN OTHER
+                   PERFORM 020-RECORD-REJECT
+           END-EVALUATE
+           IF WS-MorseEncoding IS GREATER THAN 0 AND
+                   WS-MorseEncoding IS LESS THAN OR EQUAL TO 40
+           THEN
+               MOVE LS-MorseLetter(WS-MorseEncoding)
+                   TO LS-MorseWord(WS-MorseIndex:5)
+               ADD LENGTH OF FUNCTION TRIM(
+                   LS-MorseLetter(WS-MorseEncoding)) TO WS-MorseIndex
+           END-IF
+           .
+
+      * Record the offending character and position for the caller to
+      * log, instead of writing to a file this subprogram doesn't own.
+      * Also clears WS-MorseEncoding so the caller's bounds check
+      * excludes this character even when its raw ORD value (e.g. 33
+      * for a space) would otherwise fall inside [1,40].
+       020-RECORD-REJECT.
+           MOVE 0 TO WS-MorseEncoding
+           IF LS-RejectCount IS LESS THAN 99 THEN
+               ADD 1 TO LS-RejectCount
+               MOVE WS-InputIndex TO LS-RejectPosition(LS-RejectCount)
+               MOVE WS-InputLetter TO LS-RejectChar(LS-RejectCount)
+           END-IF
+           .
+
+       END PROGRAM SMORSE-ENCODE.
