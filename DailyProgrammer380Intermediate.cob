@@ -27,8 +27,15 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT BonusPatterns ASSIGN TO 'data/smorse2-bonus1.in'
+               SELECT BonusPatterns ASSIGN TO BonusPatternsPath
                    ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT PermutationReport ASSIGN TO PermutationReportPath
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *        Named Morse decoding trees, keyed by tree ID, so a
+      *        batch of patterns can be decoded against whatever code
+      *        book it was actually encoded against.
+               COPY "MORSETREESL.cpy".
+               COPY "RUNLOGSL.cpy".
 
        DATA DIVISION.
        FILE SECTION.
@@ -36,8 +43,38 @@
        FD BonusPatterns.
        01  BonusPattern PIC X(82).
 
+      * One line per pattern run through 210-FIND-PERMUTATION: the
+      * pattern, whether a permutation was found, and the alphabet
+      * recovered (if any).
+       FD PermutationReport.
+       01  PermutationReportLine PIC X(150).
+
+      * One named tree per record: a tree ID and its 31-character
+      * binary-tree encoding (see util/morse_tree.py for encoding).
+       COPY "MORSETREEFD.cpy".
+
+       COPY "RUNLOGFD.cpy".
+
        WORKING-STORAGE SECTION.
-      * Morse code binary tree (see util/morse_tree.py for encoding)
+       COPY "RUNLOGWS.cpy".
+      * Count of patterns for which no permutation was found, used to
+      * set RunLogResult
+       01  PatternNotFoundCount PIC 9(9) COMP VALUE 0.
+      * Permanent output report path
+       01  PermutationReportPath PIC X(80)
+               VALUE "data/dp380int-report.out".
+      * Bonus patterns input path, overridable via the command line
+       01  BonusPatternsPath PIC X(80)
+               VALUE "data/smorse2-bonus1.in".
+      * Tree-ID parameter selecting which MorseTrees record to decode
+      * against; defaults to the standard English Morse alphabet.
+       01  SelectedTreeId PIC X(10) VALUE "STANDARD".
+       01  MorseTreesStatus PIC XX.
+       01  ArgCount PIC 999.
+       01  ArgumentValue PIC X(80).
+      * Morse code binary tree (see util/morse_tree.py for encoding).
+      * This is the STANDARD tree, used unless a different tree ID is
+      * selected and found in MorseTrees.
        01  MorseTree PIC X(31) VALUE "hsvifu elr apwj bdxnckytzgqm o ".
       * Alphabet under construction
        01  CurrentAlphabet PIC X(26) VALUE SPACES.
@@ -54,26 +91,96 @@
        PROCEDURE DIVISION.
        MAIN SECTION.
        000-MAIN.
+           PERFORM 900-START-RUN-LOG
+           MOVE "DAILYPROGRAMMER380INTERMEDIATE" TO RunLogProgramName
+
+      *    Arg 1 is a tree-ID selecting which code book to decode
+      *    against (absent, the STANDARD tree above is used as-is);
+      *    args 2 and 3 optionally override the BonusPatterns input
+      *    and PermutationReport output paths.
+           ACCEPT ArgCount FROM ARGUMENT-NUMBER
+           IF ArgCount IS GREATER THAN 0 THEN
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT ArgumentValue FROM ARGUMENT-VALUE
+               MOVE ArgumentValue TO SelectedTreeId
+               PERFORM 205-LOAD-MORSE-TREE
+           END-IF
+           IF ArgCount IS GREATER THAN 1 THEN
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT BonusPatternsPath FROM ARGUMENT-VALUE
+           END-IF
+           IF ArgCount IS GREATER THAN 2 THEN
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT PermutationReportPath FROM ARGUMENT-VALUE
+           END-IF
+
+      *    Open the permanent output report for the whole run
+           OPEN OUTPUT PermutationReport
+
       *    Run bonus challenges
+           MOVE BonusPatternsPath TO RunLogInputSource
            PERFORM 200-RUN-BONUSES
-      *    Get the input string from the command line (no validation)
-           DISPLAY "Enter alphabet permutation: " WITH NO ADVANCING
-           ACCEPT MorseInput
-      *    Invoke the permutation finder
-           PERFORM 210-FIND-PERMUTATION
+
+      *    Only prompt interactively when no arguments were given at
+      *    all; an unattended/batch invocation (request 009) must
+      *    never block on an ACCEPT or overwrite RunLogInputSource
+      *    with "INTERACTIVE" after a tree-ID/path-driven run.
+           IF ArgCount EQUALS 0 THEN
+      *        Get the input string from the command line (no
+      *        validation)
+               DISPLAY "Enter alphabet permutation: " WITH NO ADVANCING
+               ACCEPT MorseInput
+               MOVE "INTERACTIVE" TO RunLogInputSource
+      *        Invoke the permutation finder
+               PERFORM 210-FIND-PERMUTATION
+           END-IF
+           CLOSE PermutationReport
+
+           IF PatternNotFoundCount IS GREATER THAN 0 THEN
+               MOVE "ERR" TO RunLogResult
+           END-IF
+           PERFORM 901-WRITE-RUN-LOG
            GOBACK.
 
-      * Find the first valid permutation for the specified input
+      * Find the first valid permutation for the specified input, and
+      * write the result (pattern, FOUND/NOT FOUND, alphabet) to the
+      * permanent PermutationReport.
        210-FIND-PERMUTATION.
            INITIALIZE CurrentAlphabet
            MOVE 0 TO AlphabetFoundSwitch
            CALL "FIND-PERMUTATION" USING BY REFERENCE MorseTree,
                CurrentAlphabet, MorseInput, BY VALUE 1, 1
                RETURNING AlphabetFoundSwitch
+           INITIALIZE PermutationReportLine
            IF AlphabetFound THEN
                DISPLAY CurrentAlphabet
+               STRING FUNCTION TRIM(MorseInput) DELIMITED BY SIZE
+                   ", FOUND, " DELIMITED BY SIZE
+                   CurrentAlphabet DELIMITED BY SIZE
+                   INTO PermutationReportLine
            ELSE
                DISPLAY "No valid permutation found for input."
+               ADD 1 TO PatternNotFoundCount
+               STRING FUNCTION TRIM(MorseInput) DELIMITED BY SIZE
+                   ", NOT FOUND, " DELIMITED BY SIZE
+                   INTO PermutationReportLine
+           END-IF
+           WRITE PermutationReportLine
+           .
+
+      * Look up SelectedTreeId in MorseTrees and, if found, replace
+      * MorseTree with the named tree's value.  If the tree file or
+      * the requested ID is not found, the STANDARD tree already in
+      * MorseTree is left in place.
+       205-LOAD-MORSE-TREE.
+           OPEN INPUT MorseTrees
+           IF MorseTreesStatus EQUALS "00" THEN
+               MOVE SelectedTreeId TO MorseTreeId
+               READ MorseTrees KEY IS MorseTreeId
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE MorseTreeValue TO MorseTree
+               END-READ
+               CLOSE MorseTrees
            END-IF
            .
 
@@ -90,6 +197,10 @@
            CLOSE BonusPatterns
            .
 
+
+       AUDIT SECTION.
+           COPY "RUNLOGWRITE.cpy".
+
        END PROGRAM DAILYPROGRAMMER380INTERMEDIATE.
 
 
